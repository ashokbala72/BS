@@ -15,7 +15,38 @@
            SELECT SUPPLIER-FILE ASSIGN TO "supplier.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SUPPLIER-ID.
+               RECORD KEY IS SUPPLIER-KEY.
+
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO "purchord.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BOM-FILE ASSIGN TO "bom.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOM-KEY.
+
+           SELECT REJECTED-ORDERS-FILE ASSIGN TO "rejord.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BACKORDER-FILE ASSIGN TO "backord.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WORK-CENTER-FILE ASSIGN TO "workctr.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WC-ID.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpnt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT VALUATION-REPORT-FILE ASSIGN TO "valrpt.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.dat".
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "auditlog.dat"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,13 +75,82 @@
 
        FD SUPPLIER-FILE.
        01 SUPPLIER-RECORD.
-           05 SUPPLIER-ID            PIC X(10).
+           05 SUPPLIER-KEY.
+               10 SUPPLIER-PART-NO   PIC X(15).
+               10 SUPPLIER-ID        PIC X(10).
            05 SUPPLIER-NAME          PIC X(50).
            05 SUPPLIER-RATING        PIC 9(3).
            05 SUPPLIER-PRICE         PIC 9(5)V99.
            05 SUPPLIER-LEAD-TIME     PIC 9(3).
            05 SUPPLIER-PAYMENT-TERMS PIC X(20).
 
+       FD PURCHASE-ORDER-FILE.
+       01 PURCHASE-ORDER-RECORD.
+           05 PO-PART-NO             PIC X(15).
+           05 PO-DESCRIPTION         PIC X(50).
+           05 PO-SUGGESTED-EOQ       PIC 9(7)V99.
+           05 PO-DELIVERY-TIME       PIC X(20).
+           05 PO-DATE-RAISED         PIC 9(8).
+
+       FD BOM-FILE.
+       01 BOM-RECORD.
+           05 BOM-KEY.
+               10 BOM-PARENT-PART    PIC X(15).
+               10 BOM-COMPONENT-PART PIC X(15).
+           05 BOM-QTY-PER            PIC 9(5).
+
+       FD REJECTED-ORDERS-FILE.
+       01 REJECTED-ORDER-RECORD.
+           05 REJ-ORDER-NO           PIC X(12).
+           05 REJ-PART-NO            PIC X(15).
+           05 REJ-REASON             PIC X(30).
+           05 REJ-DATE               PIC 9(8).
+
+       FD BACKORDER-FILE.
+       01 BACKORDER-RECORD.
+           05 BKO-PART-NO            PIC X(15).
+           05 BKO-ORDER-NO           PIC X(12).
+           05 BKO-SHORTAGE-QTY       PIC 9(12).
+           05 BKO-DATE               PIC 9(8).
+
+       FD WORK-CENTER-FILE.
+       01 WORK-CENTER-RECORD.
+           05 WC-ID                  PIC X(10).
+           05 WC-DAILY-CAPACITY      PIC 9(7).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ORDER-NO     PIC X(12).
+           05 CKPT-DATE              PIC 9(8).
+
+       FD VALUATION-REPORT-FILE.
+       01 VALUATION-REPORT-RECORD.
+           05 VAL-PART-NO            PIC X(15).
+           05 VAL-DESCRIPTION        PIC X(50).
+           05 VAL-ON-HAND            PIC 9(7).
+           05 VAL-UNIT-COST          PIC 9(5)V99.
+           05 VAL-EXT-VALUE          PIC 9(11)V99.
+           05 VAL-CRITICALITY        PIC X(10).
+           05 VAL-ABC-CLASS          PIC X(1).
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-EXT-VALUE           PIC 9(11)V99.
+           05 SW-PART-NO             PIC X(15).
+           05 SW-DESCRIPTION         PIC X(50).
+           05 SW-ON-HAND             PIC 9(7).
+           05 SW-UNIT-COST           PIC 9(5)V99.
+           05 SW-CRITICALITY         PIC X(10).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-PART-NO            PIC X(15).
+           05 AUD-ORDER-NO           PIC X(12).
+           05 AUD-BEFORE-QTY         PIC 9(7).
+           05 AUD-AFTER-QTY          PIC 9(7).
+           05 AUD-DATE               PIC 9(8).
+           05 AUD-TIME               PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01 WS-EOF                     PIC X VALUE "N".
@@ -60,6 +160,50 @@
        01 WS-ACTION                  PIC X(20).
        01 WS-STATUS                  PIC X(20).
        01 WS-MARKET-TREND            PIC X(20).
+       01 WS-TODAY-DATE               PIC 9(8).
+       01 WS-BOM-EOF                  PIC X VALUE "N".
+       01 WS-DECR-PART-NO             PIC X(15).
+       01 WS-DECR-QTY                 PIC 9(12).
+       01 WS-SUP-EOF                  PIC X VALUE "N".
+       01 WS-SUPPLIER-FOUND           PIC X VALUE "N".
+       01 WS-BEST-SUPPLIER-ID         PIC X(10).
+       01 WS-BEST-COST                PIC 9(9)V99.
+       01 WS-BEST-RATING              PIC 9(3).
+       01 WS-BEST-LEAD-TIME           PIC 9(3).
+       01 WS-ORDER-REJECTED           PIC X VALUE "N".
+       01 WS-REJECT-REASON            PIC X(30).
+       01 WS-SHORTAGE-QTY             PIC 9(12).
+
+       01 WS-WC-DAY-TABLE.
+           05 WS-WC-DAY-COUNT         PIC 9(5) VALUE ZERO.
+           05 WS-WC-DAY-ENTRY OCCURS 5000 TIMES INDEXED BY WC-DAY-IDX.
+               10 WS-WC-DAY-WC-ID     PIC X(10).
+               10 WS-WC-DAY-DATE      PIC 9(8).
+               10 WS-WC-DAY-QTY       PIC 9(9).
+       01 WS-WC-DAY-MATCH-IDX         PIC 9(5).
+       01 WS-CURRENT-DAY              PIC 9(8).
+       01 WS-WINDOW-START-INT         PIC 9(8).
+       01 WS-WINDOW-END-INT           PIC 9(8).
+       01 WS-DAY-INT                  PIC 9(8).
+
+       01 WS-CKPT-FILE-STATUS         PIC XX.
+       01 WS-CKPT-EOF                 PIC X VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(3) VALUE 10.
+       01 WS-ORDER-COUNT              PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-ORDER-NO         PIC X(12) VALUE SPACES.
+       01 WS-SKIP-MODE                PIC X VALUE "N".
+
+       01 WS-SORT-EOF                 PIC X VALUE "N".
+       01 WS-GRAND-TOTAL-VALUE        PIC 9(11)V99 VALUE ZERO.
+       01 WS-CUMULATIVE-VALUE         PIC 9(11)V99 VALUE ZERO.
+       01 WS-CUMULATIVE-PCT           PIC 9(3)V99.
+       01 WS-ABC-CLASS                PIC X(1).
+       01 WS-DELIVERY-DATE            PIC 9(8).
+       01 WS-DELIVERY-DATE-GROUPS REDEFINES WS-DELIVERY-DATE.
+           05 WS-DELIVERY-DATE-YYYY    PIC 9(4).
+           05 WS-DELIVERY-DATE-MM      PIC 9(2).
+           05 WS-DELIVERY-DATE-DD      PIC 9(2).
+       01 WS-BEFORE-QTY               PIC 9(7).
 
        PROCEDURE DIVISION.
 
@@ -67,46 +211,258 @@
            PERFORM INIT-PROCESS
            PERFORM PROCESS-PRODUCTION
            PERFORM INVENTORY-CHECK
-           PERFORM SUPPLIER-EVALUATION
+           PERFORM INVENTORY-VALUATION-REPORT
            PERFORM FINALIZE-PROCESS
            STOP RUN.
 
        INIT-PROCESS.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
            DISPLAY "MES SYSTEM STARTED".
 
        PROCESS-PRODUCTION.
            OPEN INPUT PRODUCTION-FILE
+           PERFORM READ-LAST-CHECKPOINT
+           PERFORM OPEN-TRANSACTION-FILES
            PERFORM UNTIL WS-EOF = "Y"
                READ PRODUCTION-FILE
                    AT END MOVE "Y" TO WS-EOF
                    NOT AT END
-                       PERFORM VALIDATE-ORDER
-                       PERFORM UPDATE-INVENTORY
+                       IF WS-SKIP-MODE = "Y"
+                           PERFORM CHECK-RESTART-POINT
+                       ELSE
+                           PERFORM VALIDATE-ORDER
+                           IF WS-ORDER-REJECTED NOT = "Y"
+                               PERFORM UPDATE-INVENTORY
+                               PERFORM BOM-EXPLOSION
+                               PERFORM CHECK-CAPACITY
+                           END-IF
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE PRODUCTION-FILE.
+           CLOSE PRODUCTION-FILE
+           CLOSE REJECTED-ORDERS-FILE
+           CLOSE BACKORDER-FILE
+           CLOSE AUDIT-LOG-FILE
+           PERFORM REPORT-CAPACITY
+           IF WS-SKIP-MODE = "Y"
+               DISPLAY "CHECKPOINT RESTART POINT " WS-RESTART-ORDER-NO
+                   " NOT FOUND IN PRODUCTION-FILE - BATCH NOT RUN"
+           ELSE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       OPEN-TRANSACTION-FILES.
+           IF WS-SKIP-MODE = "Y"
+               OPEN EXTEND REJECTED-ORDERS-FILE
+               OPEN EXTEND BACKORDER-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT REJECTED-ORDERS-FILE
+               OPEN OUTPUT BACKORDER-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-ORDER-NO
+           MOVE "N" TO WS-CKPT-EOF
+           MOVE "N" TO WS-SKIP-MODE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-CKPT-EOF = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "Y" TO WS-CKPT-EOF
+                       NOT AT END
+                           MOVE CKPT-LAST-ORDER-NO
+                               TO WS-RESTART-ORDER-NO
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-ORDER-NO NOT = SPACES
+                   MOVE "Y" TO WS-SKIP-MODE
+                   DISPLAY "RESUMING PRODUCTION RUN AFTER ORDER "
+                       WS-RESTART-ORDER-NO
+               END-IF
+           END-IF.
+
+       CHECK-RESTART-POINT.
+           PERFORM CHECK-CAPACITY
+           IF PROD-ORDER-NO = WS-RESTART-ORDER-NO
+               MOVE "N" TO WS-SKIP-MODE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-ORDER-COUNT
+           IF FUNCTION MOD(WS-ORDER-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               MOVE PROD-ORDER-NO TO CKPT-LAST-ORDER-NO
+               MOVE WS-TODAY-DATE TO CKPT-DATE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
        VALIDATE-ORDER.
+           MOVE "N" TO WS-ORDER-REJECTED
            IF PROD-QUANTITY <= 0
-               DISPLAY "INVALID ORDER QUANTITY"
+               MOVE "Y" TO WS-ORDER-REJECTED
+               MOVE "INVALID ORDER QUANTITY" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECTED-ORDER
            END-IF
            IF PROD-STATUS = "PLANNED"
                MOVE "IN-PROGRESS" TO PROD-STATUS
            END-IF.
 
+       WRITE-REJECTED-ORDER.
+           MOVE PROD-ORDER-NO    TO REJ-ORDER-NO
+           MOVE PROD-PART-NO     TO REJ-PART-NO
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           MOVE WS-TODAY-DATE    TO REJ-DATE
+           WRITE REJECTED-ORDER-RECORD.
+
        UPDATE-INVENTORY.
+           MOVE PROD-PART-NO  TO WS-DECR-PART-NO
+           MOVE PROD-QUANTITY TO WS-DECR-QTY
+           PERFORM DECREMENT-INVENTORY-QTY.
+
+       DECREMENT-INVENTORY-QTY.
            OPEN I-O INVENTORY-FILE
-           MOVE PROD-PART-NO TO INV-PART-NO
+           MOVE WS-DECR-PART-NO TO INV-PART-NO
            READ INVENTORY-FILE
                INVALID KEY DISPLAY "PART NOT FOUND"
                NOT INVALID KEY
-                   SUBTRACT PROD-QUANTITY FROM INV-ON-HAND
+                   MOVE INV-ON-HAND TO WS-BEFORE-QTY
+                   IF WS-DECR-QTY > INV-ON-HAND
+                       COMPUTE WS-SHORTAGE-QTY =
+                           WS-DECR-QTY - INV-ON-HAND
+                       MOVE ZERO TO INV-ON-HAND
+                       PERFORM WRITE-BACKORDER
+                   ELSE
+                       SUBTRACT WS-DECR-QTY FROM INV-ON-HAND
+                   END-IF
                    REWRITE INVENTORY-RECORD
+                   PERFORM WRITE-AUDIT-LOG
            END-READ
            CLOSE INVENTORY-FILE.
 
+       WRITE-AUDIT-LOG.
+           MOVE WS-DECR-PART-NO TO AUD-PART-NO
+           MOVE PROD-ORDER-NO   TO AUD-ORDER-NO
+           MOVE WS-BEFORE-QTY   TO AUD-BEFORE-QTY
+           MOVE INV-ON-HAND     TO AUD-AFTER-QTY
+           MOVE WS-TODAY-DATE   TO AUD-DATE
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDIT-LOG-RECORD.
+
+       WRITE-BACKORDER.
+           MOVE WS-DECR-PART-NO TO BKO-PART-NO
+           MOVE PROD-ORDER-NO   TO BKO-ORDER-NO
+           MOVE WS-SHORTAGE-QTY TO BKO-SHORTAGE-QTY
+           MOVE WS-TODAY-DATE   TO BKO-DATE
+           WRITE BACKORDER-RECORD.
+
+       BOM-EXPLOSION.
+           MOVE "N" TO WS-BOM-EOF
+           OPEN INPUT BOM-FILE
+           MOVE PROD-PART-NO TO BOM-PARENT-PART
+           MOVE LOW-VALUES TO BOM-COMPONENT-PART
+           START BOM-FILE KEY IS NOT LESS THAN BOM-KEY
+               INVALID KEY MOVE "Y" TO WS-BOM-EOF
+           END-START
+           PERFORM UNTIL WS-BOM-EOF = "Y"
+               READ BOM-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-BOM-EOF
+               END-READ
+               IF WS-BOM-EOF NOT = "Y"
+                   IF BOM-PARENT-PART = PROD-PART-NO
+                       PERFORM EXPLODE-COMPONENT
+                   ELSE
+                       MOVE "Y" TO WS-BOM-EOF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BOM-FILE.
+
+       EXPLODE-COMPONENT.
+           COMPUTE WS-DECR-QTY = BOM-QTY-PER * PROD-QUANTITY
+           MOVE BOM-COMPONENT-PART TO WS-DECR-PART-NO
+           PERFORM DECREMENT-INVENTORY-QTY.
+
+       CHECK-CAPACITY.
+           COMPUTE WS-WINDOW-START-INT =
+               FUNCTION INTEGER-OF-DATE(PROD-START-DATE)
+           COMPUTE WS-WINDOW-END-INT =
+               FUNCTION INTEGER-OF-DATE(PROD-END-DATE)
+           PERFORM ACCUMULATE-CAPACITY-DAY
+               VARYING WS-DAY-INT FROM WS-WINDOW-START-INT BY 1
+               UNTIL WS-DAY-INT > WS-WINDOW-END-INT.
+
+       ACCUMULATE-CAPACITY-DAY.
+           COMPUTE WS-CURRENT-DAY =
+               FUNCTION DATE-OF-INTEGER(WS-DAY-INT)
+           PERFORM FIND-WORK-CENTER-DAY-ENTRY
+           IF WC-DAY-IDX NOT > WS-WC-DAY-COUNT
+               ADD PROD-QUANTITY TO WS-WC-DAY-QTY(WC-DAY-IDX)
+           END-IF.
+
+       FIND-WORK-CENTER-DAY-ENTRY.
+           MOVE ZERO TO WS-WC-DAY-MATCH-IDX
+           PERFORM TEST-WC-DAY-SLOT VARYING WC-DAY-IDX FROM 1 BY 1
+               UNTIL WC-DAY-IDX > WS-WC-DAY-COUNT
+           IF WS-WC-DAY-MATCH-IDX > ZERO
+               SET WC-DAY-IDX TO WS-WC-DAY-MATCH-IDX
+           ELSE
+               IF WS-WC-DAY-COUNT < 5000
+                   ADD 1 TO WS-WC-DAY-COUNT
+                   SET WC-DAY-IDX TO WS-WC-DAY-COUNT
+                   MOVE PROD-WORK-CENTER TO WS-WC-DAY-WC-ID(WC-DAY-IDX)
+                   MOVE WS-CURRENT-DAY TO WS-WC-DAY-DATE(WC-DAY-IDX)
+                   MOVE ZERO TO WS-WC-DAY-QTY(WC-DAY-IDX)
+               ELSE
+                   DISPLAY "CAPACITY TABLE FULL - DAY NOT TRACKED: "
+                       PROD-WORK-CENTER " " WS-CURRENT-DAY
+                   SET WC-DAY-IDX TO WS-WC-DAY-COUNT
+                   ADD 1 TO WC-DAY-IDX
+               END-IF
+           END-IF.
+
+       TEST-WC-DAY-SLOT.
+           IF WS-WC-DAY-WC-ID(WC-DAY-IDX) = PROD-WORK-CENTER
+               AND WS-WC-DAY-DATE(WC-DAY-IDX) = WS-CURRENT-DAY
+               MOVE WC-DAY-IDX TO WS-WC-DAY-MATCH-IDX
+           END-IF.
+
+       REPORT-CAPACITY.
+           OPEN INPUT WORK-CENTER-FILE
+           PERFORM CHECK-WORK-CENTER-DAY-LOAD
+               VARYING WC-DAY-IDX FROM 1 BY 1
+               UNTIL WC-DAY-IDX > WS-WC-DAY-COUNT
+           CLOSE WORK-CENTER-FILE.
+
+       CHECK-WORK-CENTER-DAY-LOAD.
+           MOVE WS-WC-DAY-WC-ID(WC-DAY-IDX) TO WC-ID
+           READ WORK-CENTER-FILE
+               INVALID KEY
+                   DISPLAY "UNKNOWN WORK CENTER "
+                       WS-WC-DAY-WC-ID(WC-DAY-IDX)
+               NOT INVALID KEY
+                   IF WS-WC-DAY-QTY(WC-DAY-IDX) > WC-DAILY-CAPACITY
+                       DISPLAY "WORK CENTER OVER CAPACITY: "
+                           WS-WC-DAY-WC-ID(WC-DAY-IDX) " ON "
+                           WS-WC-DAY-DATE(WC-DAY-IDX)
+                   END-IF
+           END-READ.
+
        INVENTORY-CHECK.
+           MOVE "N" TO WS-EOF
            OPEN INPUT INVENTORY-FILE
+           OPEN OUTPUT PURCHASE-ORDER-FILE
            PERFORM UNTIL WS-EOF = "Y"
                READ INVENTORY-FILE
                    AT END MOVE "Y" TO WS-EOF
@@ -115,7 +471,8 @@
                        PERFORM CHECK-REORDER
                END-READ
            END-PERFORM
-           CLOSE INVENTORY-FILE.
+           CLOSE INVENTORY-FILE
+           CLOSE PURCHASE-ORDER-FILE.
 
        CALCULATE-EOQ.
            COMPUTE WS-EOQ =
@@ -127,40 +484,186 @@
        CHECK-REORDER.
            IF INV-ON-HAND < INV-REORDER-LEVEL
                MOVE "REORDER" TO WS-ACTION
+               PERFORM SUPPLIER-EVALUATION
                PERFORM DETERMINE-DELIVERY
+               PERFORM WRITE-PURCHASE-ORDER
            END-IF.
 
+       WRITE-PURCHASE-ORDER.
+           MOVE INV-PART-NO     TO PO-PART-NO
+           MOVE INV-DESCRIPTION TO PO-DESCRIPTION
+           MOVE WS-EOQ          TO PO-SUGGESTED-EOQ
+           MOVE WS-DELIVERY-TIME TO PO-DELIVERY-TIME
+           MOVE WS-TODAY-DATE   TO PO-DATE-RAISED
+           WRITE PURCHASE-ORDER-RECORD.
+
        DETERMINE-DELIVERY.
-           IF INV-CRITICALITY = "high"
-               MOVE "<15 days" TO WS-DELIVERY-TIME
+           IF WS-SUPPLIER-FOUND = "Y"
+               COMPUTE WS-DELIVERY-DATE = FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                   + WS-BEST-LEAD-TIME)
+               STRING "DUE " WS-DELIVERY-DATE-YYYY "/"
+                   WS-DELIVERY-DATE-MM "/" WS-DELIVERY-DATE-DD
+                   DELIMITED BY SIZE INTO WS-DELIVERY-TIME
            ELSE
-               IF INV-CRITICALITY = "medium"
-                   MOVE "15-30 days" TO WS-DELIVERY-TIME
+               IF INV-CRITICALITY = "high"
+                   MOVE "<15 days" TO WS-DELIVERY-TIME
                ELSE
-                   MOVE "30-60 days" TO WS-DELIVERY-TIME
+                   IF INV-CRITICALITY = "medium"
+                       MOVE "15-30 days" TO WS-DELIVERY-TIME
+                   ELSE
+                       MOVE "30-60 days" TO WS-DELIVERY-TIME
+                   END-IF
                END-IF
            END-IF.
 
        SUPPLIER-EVALUATION.
+           MOVE "N" TO WS-SUP-EOF
+           MOVE "N" TO WS-SUPPLIER-FOUND
            OPEN INPUT SUPPLIER-FILE
-           READ SUPPLIER-FILE
-               AT END DISPLAY "NO SUPPLIER"
-               NOT AT END
-                   PERFORM CALCULATE-TOTAL-COST
-                   PERFORM DETERMINE-PREFERRED-SUPPLIER
-           END-READ
+           MOVE INV-PART-NO TO SUPPLIER-PART-NO
+           MOVE LOW-VALUES  TO SUPPLIER-ID
+           START SUPPLIER-FILE KEY IS NOT LESS THAN SUPPLIER-KEY
+               INVALID KEY MOVE "Y" TO WS-SUP-EOF
+           END-START
+           PERFORM UNTIL WS-SUP-EOF = "Y"
+               READ SUPPLIER-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-SUP-EOF
+               END-READ
+               IF WS-SUP-EOF NOT = "Y"
+                   IF SUPPLIER-PART-NO = INV-PART-NO
+                       PERFORM EVALUATE-SUPPLIER-OPTION
+                   ELSE
+                       MOVE "Y" TO WS-SUP-EOF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-SUPPLIER-FOUND = "Y"
+               PERFORM DETERMINE-PREFERRED-SUPPLIER
+           ELSE
+               DISPLAY "NO SUPPLIER"
+           END-IF
            CLOSE SUPPLIER-FILE.
 
+       EVALUATE-SUPPLIER-OPTION.
+           PERFORM CALCULATE-TOTAL-COST
+           IF WS-SUPPLIER-FOUND = "N"
+               PERFORM SELECT-AS-BEST-SUPPLIER
+           ELSE
+               IF WS-TOTAL-COST < WS-BEST-COST
+                   PERFORM SELECT-AS-BEST-SUPPLIER
+               ELSE
+                   IF WS-TOTAL-COST = WS-BEST-COST
+                       AND SUPPLIER-RATING > WS-BEST-RATING
+                       PERFORM SELECT-AS-BEST-SUPPLIER
+                   ELSE
+                       IF WS-TOTAL-COST = WS-BEST-COST
+                           AND SUPPLIER-RATING = WS-BEST-RATING
+                           AND SUPPLIER-LEAD-TIME < WS-BEST-LEAD-TIME
+                           PERFORM SELECT-AS-BEST-SUPPLIER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       SELECT-AS-BEST-SUPPLIER.
+           MOVE "Y" TO WS-SUPPLIER-FOUND
+           MOVE SUPPLIER-ID        TO WS-BEST-SUPPLIER-ID
+           MOVE WS-TOTAL-COST      TO WS-BEST-COST
+           MOVE SUPPLIER-RATING    TO WS-BEST-RATING
+           MOVE SUPPLIER-LEAD-TIME TO WS-BEST-LEAD-TIME.
+
        CALCULATE-TOTAL-COST.
            COMPUTE WS-TOTAL-COST =
              WS-EOQ * SUPPLIER-PRICE.
 
        DETERMINE-PREFERRED-SUPPLIER.
-           IF SUPPLIER-RATING > 80
+           IF WS-BEST-RATING > 80
                MOVE "PREFERRED" TO WS-STATUS
            ELSE
                MOVE "REVIEW" TO WS-STATUS
+           END-IF
+           DISPLAY "PREFERRED SUPPLIER " WS-BEST-SUPPLIER-ID
+               " STATUS " WS-STATUS.
+
+       INVENTORY-VALUATION-REPORT.
+           MOVE ZERO TO WS-GRAND-TOTAL-VALUE
+           MOVE ZERO TO WS-CUMULATIVE-VALUE
+           SORT SORT-WORK-FILE ON DESCENDING KEY SW-EXT-VALUE
+               INPUT PROCEDURE IS BUILD-SORT-RECORDS
+               OUTPUT PROCEDURE IS PRODUCE-VALUATION-REPORT.
+
+       BUILD-SORT-RECORDS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INVENTORY-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ INVENTORY-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM RELEASE-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE.
+
+       RELEASE-SORT-RECORD.
+           COMPUTE SW-EXT-VALUE = INV-ON-HAND * INV-UNIT-COST
+           MOVE INV-PART-NO     TO SW-PART-NO
+           MOVE INV-DESCRIPTION TO SW-DESCRIPTION
+           MOVE INV-ON-HAND     TO SW-ON-HAND
+           MOVE INV-UNIT-COST   TO SW-UNIT-COST
+           MOVE INV-CRITICALITY TO SW-CRITICALITY
+           ADD SW-EXT-VALUE TO WS-GRAND-TOTAL-VALUE
+           RELEASE SORT-WORK-RECORD.
+
+       PRODUCE-VALUATION-REPORT.
+           MOVE "N" TO WS-SORT-EOF
+           OPEN OUTPUT VALUATION-REPORT-FILE
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END PERFORM WRITE-VALUATION-DETAIL
+               END-RETURN
+           END-PERFORM
+           PERFORM WRITE-VALUATION-TOTAL
+           CLOSE VALUATION-REPORT-FILE.
+
+       WRITE-VALUATION-DETAIL.
+           ADD SW-EXT-VALUE TO WS-CUMULATIVE-VALUE
+           PERFORM CLASSIFY-ABC
+           MOVE SW-PART-NO     TO VAL-PART-NO
+           MOVE SW-DESCRIPTION TO VAL-DESCRIPTION
+           MOVE SW-ON-HAND     TO VAL-ON-HAND
+           MOVE SW-UNIT-COST   TO VAL-UNIT-COST
+           MOVE SW-EXT-VALUE   TO VAL-EXT-VALUE
+           MOVE SW-CRITICALITY TO VAL-CRITICALITY
+           MOVE WS-ABC-CLASS   TO VAL-ABC-CLASS
+           WRITE VALUATION-REPORT-RECORD.
+
+       CLASSIFY-ABC.
+           IF WS-GRAND-TOTAL-VALUE = ZERO
+               MOVE "C" TO WS-ABC-CLASS
+           ELSE
+               COMPUTE WS-CUMULATIVE-PCT =
+                   (WS-CUMULATIVE-VALUE / WS-GRAND-TOTAL-VALUE) * 100
+               IF WS-CUMULATIVE-PCT <= 80
+                   MOVE "A" TO WS-ABC-CLASS
+               ELSE
+                   IF WS-CUMULATIVE-PCT <= 95
+                       MOVE "B" TO WS-ABC-CLASS
+                   ELSE
+                       MOVE "C" TO WS-ABC-CLASS
+                   END-IF
+               END-IF
            END-IF.
 
+       WRITE-VALUATION-TOTAL.
+           MOVE "GRAND-TOTAL"        TO VAL-PART-NO
+           MOVE SPACES               TO VAL-DESCRIPTION
+           MOVE ZERO                 TO VAL-ON-HAND
+           MOVE ZERO                 TO VAL-UNIT-COST
+           MOVE WS-GRAND-TOTAL-VALUE TO VAL-EXT-VALUE
+           MOVE SPACES               TO VAL-CRITICALITY
+           MOVE SPACES               TO VAL-ABC-CLASS
+           WRITE VALUATION-REPORT-RECORD.
+
        FINALIZE-PROCESS.
            DISPLAY "MES SYSTEM COMPLETED".
